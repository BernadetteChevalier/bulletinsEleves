@@ -42,7 +42,29 @@
                ASSIGN TO 'output.dat'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS.    
+               FILE STATUS IS F-OUTPUT-STATUS.
+
+      * Fichier de reprise : mémorise jusqu'où les bulletins ont été
+      * écrits dans output.dat, pour permettre de reprendre un run
+      * interrompu sans réécrire les bulletins déjà produits. input.dat
+      * est toujours relu et reparsé en entier à chaque run (0100) -
+      * seule la phase d'écriture (0400), qui a un fichier de sortie à
+      * protéger, est concernée par la reprise.
+           SELECT F-CHECKPOINT
+               ASSIGN TO 'checkpoint.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
+
+      * Fichier de trimestre précédent : moyenne de chaque étudiant lors
+      * du run précédent (lu en début de run pour le comparatif, réécrit
+      * en fin de run avec les moyennes de ce trimestre pour le run
+      * suivant)
+           SELECT F-PREVTERM
+               ASSIGN TO 'prevterm.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-PREVTERM-STATUS.
 
       ****************************************************************
       *
@@ -72,12 +94,24 @@
            03 R-AGE            PIC 9(02).       
 
       * Enregistrement de type "cours"
-      * Contient une clé, un libellé, un coefficient, et une note
+      * Contient une clé, un libellé, un coefficient, une note et
+      * l'appréciation du professeur qui accompagne toujours la note
+      * sur le bulletin papier
        01  REC-COURSE.
-           03 R-C-KEY          PIC 9(02).       
-           03 R-LABEL          PIC X(21).       
-           03 R-COEF           PIC 9,9.       
-           03 R-GRADE          PIC 99,99.       
+           03 R-C-KEY          PIC 9(02).
+           03 R-LABEL          PIC X(21).
+           03 R-COEF           PIC 9,9.
+           03 R-GRADE          PIC 99,99.
+           03 R-APPRECIATION   PIC X(30).
+
+      * Enregistrement de type "en-tête" (un par lot) : établissement,
+      * classe, trimestre et date d'édition du bulletin
+       01  REC-HEADER.
+           03 R-H-KEY          PIC 9(02).
+           03 R-H-SCHOOL       PIC X(20).
+           03 R-H-CLASS        PIC X(10).
+           03 R-H-TERM         PIC X(10).
+           03 R-H-DATE         PIC X(10).
 
       * Fichier de sortie : enregistrements longueur fixe de 250 car.
        FD  F-OUTPUT
@@ -86,6 +120,33 @@
 
        01  REC-F-OUTPUT            PIC X(250).
 
+      * Fichier de reprise : nombre de bulletins déjà écrits dans
+      * output.dat, nom/prénom du dernier étudiant traité, et indicateur
+      * de fin normale ('C') ou de run interrompu ('I') - un enregist-
+      * rement, réécrit à chaque sauvegarde du point de reprise
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 18 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-CHECKPOINT.
+           03 CK-STUDENT-COUNT     PIC 9(03).
+           03 CK-LASTNAME          PIC X(07).
+           03 CK-FIRSTNAME         PIC X(07).
+           03 CK-COMPLETE-FLAG     PIC X(01).
+              88 CK-RUN-COMPLETE      VALUE 'C'.
+              88 CK-RUN-INCOMPLETE    VALUE 'I'.
+
+      * Fichier de trimestre précédent : un enregistrement par étudiant,
+      * nom, prénom et moyenne obtenue lors du run antérieur
+       FD  F-PREVTERM
+           RECORD CONTAINS 19 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-PREVTERM.
+           03 R-PT-LASTNAME        PIC X(07).
+           03 R-PT-FIRSTNAME       PIC X(07).
+           03 R-PT-AVERAGE         PIC 99,99.
+
       *****************************************************************
       *
       *****************************************************************
@@ -94,37 +155,89 @@
 
       * Codes de statut pour les fichiers
        01  F-INPUT-STATUS          PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
+           88 F-INPUT-STATUS-NOFILE VALUE '35'.
+           88 F-INPUT-STATUS-IOERR VALUES '30' '34'.
+           88 F-INPUT-STATUS-LENERR VALUE '04'.
 
        01  F-OUTPUT-STATUS         PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
+           88 F-OUTPUT-STATUS-IOERR VALUES '30' '34'.
+           88 F-OUTPUT-STATUS-LENERR VALUE '04'.
+
+       01  F-CHECKPOINT-STATUS     PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK    VALUE '00'.
+           88 F-CHECKPOINT-STATUS-EOF   VALUE '10'.
+           88 F-CHECKPOINT-STATUS-NOFILE VALUE '35'.
+
+       01  F-PREVTERM-STATUS       PIC X(02) VALUE SPACE.
+           88 F-PREVTERM-STATUS-OK      VALUE '00'.
+           88 F-PREVTERM-STATUS-EOF     VALUE '10'.
+           88 F-PREVTERM-STATUS-NOFILE  VALUE '35'.
+
+      * Reprise : nombre de bulletins déjà écrits dans output.dat lors
+      * d'un run antérieur interrompu (lu dans checkpoint.dat) ; input.dat
+      * est toujours entièrement relu et revalidé (lecture peu coûteuse
+      * et nécessaire à des statistiques de classe exactes) - seule
+      * l'écriture du bulletin, elle, reprend après ce point
+       01  WS-CKPT-SKIP-COUNT         PIC 9(03) VALUE 0.
+      * Indique si le checkpoint lu correspond à un run interrompu (donc
+      * à une reprise valable) ; un checkpoint marqué "terminé" ('C') ou
+      * absent ne déclenche aucune reprise
+       01  WS-CKPT-VALID-SWITCH       PIC X(01) VALUE 'N'.
+           88 WS-CKPT-RESUME-VALID    VALUE 'Y'.
+      * Indicateur écrit dans checkpoint.dat à chaque sauvegarde : 'I'
+      * tant que le bulletin n'est pas entièrement écrit, 'C' une fois
+      * le run terminé normalement (le run suivant ne doit alors pas
+      * reprendre, même si le fichier checkpoint.dat existe toujours)
+       01  WS-CKPT-RUN-STATUS         PIC X(01) VALUE 'I'.
+      * Identité de l'étudiant à enregistrer lors du prochain appel à
+      * 0120-SAUVER-CHECKPOINT, fixée par l'appelant avant le PERFORM
+       01  WS-CKPT-SAVE-COUNT         PIC 9(03) VALUE 0.
+       01  WS-CKPT-SAVE-LASTNAME      PIC X(07) VALUE SPACES.
+       01  WS-CKPT-SAVE-FIRSTNAME     PIC X(07) VALUE SPACES.
+      * Premier étudiant à écrire dans le bulletin : 1 en run normal,
+      * ou le premier non encore écrit lors d'une reprise valable
+       01  WS-IDX-S-START             PIC 9(03) VALUE 1.
+      * Nom/prénom du dernier étudiant traité d'après le checkpoint,
+      * pour vérifier avant de reprendre que input.dat n'a pas changé
+      * entre-temps (étudiant ajouté/retiré/reclassé) - une reprise sur
+      * une position qui ne correspond plus au bon étudiant écrirait le
+      * bulletin d'un autre à la mauvaise place
+       01  WS-CKPT-CHECK-LASTNAME     PIC X(07) VALUE SPACES.
+       01  WS-CKPT-CHECK-FIRSTNAME    PIC X(07) VALUE SPACES.
 
       * Décla des tableaux pour stocker les étudiants et leurs cours
       * longueurs des lignes etudiants et cours
        01  WS-DATA-STUDENT.
            05 WS-STUDENT-LGHT         PIC 9(03).
               *> Nombre d'étudiants chargés
-           05 WS-COURSE-LGHT          PIC 9(03).
-              *> Nombre de cours pour le dernier étudiant lu
 
-     
       * Tableau dynamique des étudiants (max 999)
-           05 WS-STUDENT OCCURS 1 TO 999 TIMES 
+           05 WS-STUDENT OCCURS 1 TO 999 TIMES
                                        DEPENDING ON WS-STUDENT-LGHT.
-             10 WS-S-LASTNAME       PIC X(07).      
+             10 WS-S-LASTNAME       PIC X(07).
              10 WS-S-FIRSTNAME      PIC X(07).
-             10 WS-S-AGE            PIC 9(02). 
+             10 WS-S-AGE            PIC 9(02).
              10 WS-S-AVERAGE        PIC 99V99. *>Moy Pond
-      * Chaque étudiant peut avoir jusqu’à 10 cours associés
-             10 WS-COURSE OCCURS 10.
-                15 WS-C-LABEL          PIC X(21).       
-                15 WS-C-COEF           PIC 9V9.       
-                15 WS-C-GRADE          PIC 99V99. 
+             10 WS-S-RANK           PIC 9(03). *>Rang ds la classe
+             10 WS-S-MENTION        PIC X(20). *>Appreciation
+             10 WS-S-COURSE-COUNT   PIC 9(02).
+                *> Nombre de cours de cet étudiant (20 max)
+      * Chaque étudiant peut avoir jusqu'à 20 cours associés
+             10 WS-COURSE OCCURS 1 TO 20 TIMES
+                                DEPENDING ON WS-S-COURSE-COUNT.
+                15 WS-C-LABEL          PIC X(21).
+                15 WS-C-COEF           PIC 9V9.
+                15 WS-C-GRADE          PIC 99V99.
+                15 WS-C-APPRECIATION   PIC X(30).
+                15 WS-C-VALID          PIC X(01) VALUE 'Y'.
+                   88 WS-C-IS-VALID    VALUE 'Y'.
        
       * Index utilisé pour parcourir les étudiants
-       77  WS-IDX-S                   PIC 9(02).
+       77  WS-IDX-S                   PIC 9(03).
       * Index utilisé pour parcourir les cours
        77  WS-IDX-C                   PIC 9(02).
       
@@ -133,6 +246,74 @@
       * somme ponderee
        01 WS-SUM-PONDEREE            PIC 9(05)V99    VALUE 0.
 
+      * Zones éditées utilisées pour la construction du bulletin imprimé
+       01  WS-E-AGE                  PIC Z9.
+       01  WS-E-COEF                 PIC 9,9.
+       01  WS-E-GRADE                PIC Z9,99.
+       01  WS-E-AVERAGE              PIC Z9,99.
+       01  WS-E-RANK                 PIC ZZ9.
+       01  WS-E-CLASS-AVERAGE        PIC Z9,99.
+       01  WS-E-CLASS-MIN            PIC Z9,99.
+       01  WS-E-CLASS-MAX            PIC Z9,99.
+      * Marque ajoutée après une note/coef hors bornes sur la ligne du
+      * cours concerné, pour ne pas laisser une valeur exclue de la
+      * moyenne apparaître sur le bulletin comme si de rien n'était
+       01  WS-E-INVALID-MARK         PIC X(20) VALUE SPACES.
+
+      * Statistiques de la classe (moyenne, mini, maxi) et classement
+       01  WS-CLASS-STATS.
+           05 WS-CLASS-SUM            PIC 9(07)V99   VALUE 0.
+           05 WS-CLASS-AVERAGE        PIC 99V99      VALUE 0.
+           05 WS-CLASS-MIN            PIC 99V99      VALUE 99,99.
+           05 WS-CLASS-MAX            PIC 99V99      VALUE 0.
+
+      * Index auxiliaire utilisé pour comparer les étudiants entre eux
+      * lors du calcul du classement
+       77  WS-IDX-S2                  PIC 9(03).
+
+      * Nombre total d'enregistrements lus dans input.dat (tous types
+      * confondus) et description du dernier enregistrement lu, utilisés
+      * pour situer une erreur de statut fichier au moment où elle se
+      * produit
+       01  WS-TOTAL-REC-COUNT         PIC 9(05) VALUE 0.
+       01  WS-DERNIER-ENR-INFO         PIC X(40) VALUE SPACES.
+       01  WS-DERNIERE-LIGNE-SORTIE   PIC X(40) VALUE SPACES.
+
+      * En-tête du lot (établissement, classe, trimestre, date) - issu
+      * de l'enregistrement de type 3, repris sur chaque bulletin
+       01  WS-HEADER.
+           05 WS-H-SCHOOL             PIC X(20) VALUE SPACES.
+           05 WS-H-CLASS              PIC X(10) VALUE SPACES.
+           05 WS-H-TERM               PIC X(10) VALUE SPACES.
+           05 WS-H-DATE               PIC X(10) VALUE SPACES.
+
+      * Comparatif multi-trimestre : moyennes du trimestre précédent,
+      * chargées depuis prevterm.dat si ce fichier existe (sinon le
+      * comparatif est simplement omis du bulletin)
+       01  WS-TREND-SWITCH            PIC X(01) VALUE 'N'.
+           88 WS-TREND-ENABLED        VALUE 'Y'.
+
+       01  WS-PREV-DATA.
+           05 WS-PREV-LGHT            PIC 9(03) VALUE 0.
+              *> Nombre d'étudiants chargés depuis le trimestre précédent
+           05 WS-PREV-TERM-T OCCURS 1 TO 999 TIMES
+                                       DEPENDING ON WS-PREV-LGHT.
+             10 WS-PT-LASTNAME        PIC X(07).
+             10 WS-PT-FIRSTNAME       PIC X(07).
+             10 WS-PT-AVERAGE         PIC 99V99.
+
+      * Index auxiliaire utilisé pour rechercher un étudiant dans le
+      * tableau du trimestre précédent
+       77  WS-IDX-PT                  PIC 9(03).
+      * Résultat de la recherche : moyenne trouvée et écart avec ce
+      * trimestre
+       01  WS-PT-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+           88 WS-PT-FOUND             VALUE 'Y'.
+       01  WS-PT-PRIOR-AVERAGE        PIC 99V99  VALUE 0.
+       01  WS-PT-DELTA                PIC S99V99 VALUE 0.
+       01  WS-E-PT-PRIOR-AVERAGE      PIC Z9,99.
+       01  WS-E-PT-DELTA              PIC +99,99.
+
       *****************************************************************
       *
       *****************************************************************
@@ -143,6 +324,11 @@
        PERFORM 0100-LIRE-FICHIER-DEB
            THRU 0100-LIRE-FICHIER-FIN.
 
+      * Comparatif multi-trimestre : chargement des moyennes du
+      * trimestre précédent si prevterm.dat existe
+       PERFORM 0140-LIRE-PREVTERM-DEB
+           THRU 0140-LIRE-PREVTERM-FIN.
+
       * Affichage en console des données lues (étudiants + cours)
        PERFORM 0200-AFFICHAGE-FICHIER-DEB
            THRU 0200-AFFICHAGE-FICHIER-FIN.
@@ -151,6 +337,25 @@
        PERFORM 0300-CALCUL-MOY-ETUDIANT-DEB
            THRU 0300-CALCUL-MOY-ETUDIANT-FIN.
 
+      * Classement des étudiants et statistiques de la classe
+       PERFORM 0350-CLASSEMENT-DEB
+           THRU 0350-CLASSEMENT-FIN.
+
+      * Reprise sur checkpoint.dat s'il existe et correspond à un run
+      * interrompu - ne concerne que l'écriture du bulletin ci-dessous,
+      * input.dat étant toujours relu et recalculé en entier
+       PERFORM 0110-LIRE-CHECKPOINT-DEB
+           THRU 0110-LIRE-CHECKPOINT-FIN.
+
+      * Ecriture du bulletin imprimable dans le fichier de sortie
+       PERFORM 0400-ECRIRE-BULLETIN-DEB
+           THRU 0400-ECRIRE-BULLETIN-FIN.
+
+      * Sauvegarde des moyennes de ce trimestre pour le comparatif du
+      * trimestre suivant
+       PERFORM 0150-SAUVER-PREVTERM-DEB
+           THRU 0150-SAUVER-PREVTERM-FIN.
+
        STOP RUN.
 
 
@@ -165,45 +370,246 @@
       *****************************************************************
            MOVE 0 TO WS-IDX-S.
            MOVE 0 TO WS-STUDENT-LGHT.
+
            OPEN INPUT F-INPUT.
+           PERFORM 0130-VERIFIER-STATUT-INPUT-DEB
+               THRU 0130-VERIFIER-STATUT-INPUT-FIN.
 
       * Boucle jusqu’à détection de la fin du fichier
        PERFORM UNTIL F-INPUT-STATUS-EOF
          READ F-INPUT
            NOT AT END
+             ADD 1 TO WS-TOTAL-REC-COUNT
 
       * Détermination du type d’enregistrement lu :
-      * si REC-F-INPUT-2 = 1 : étudiant, = 2 : cours
+      * si REC-F-INPUT-2 = 1 : étudiant, = 2 : cours, = 3 : en-tête
              EVALUATE REC-F-INPUT-2
-               WHEN 1 
-                 ADD 1 TO WS-STUDENT-LGHT 
+               WHEN 1
+                 MOVE SPACES TO WS-DERNIER-ENR-INFO
+                 STRING "ENR #" WS-TOTAL-REC-COUNT
+                     " TYPE=1 ETUDIANT " R-LASTNAME
+                     DELIMITED BY SIZE INTO WS-DERNIER-ENR-INFO
+                 END-STRING
+
+                 ADD 1 TO WS-STUDENT-LGHT
       * Stockage infos étudiant dans la prochaine ligne du tableau
-                 MOVE R-LASTNAME 
+                 MOVE R-LASTNAME
                      TO WS-S-LASTNAME(WS-STUDENT-LGHT)
-                 MOVE R-FIRSTNAME 
+                 MOVE R-FIRSTNAME
                      TO WS-S-FIRSTNAME(WS-STUDENT-LGHT)
-                 MOVE R-AGE 
+                 MOVE R-AGE
                      TO WS-S-AGE(WS-STUDENT-LGHT)
       * Initialisation du nombre de cours pour ce nouvel étudiant
-                 MOVE 0 TO WS-COURSE-LGHT
+                 MOVE 0 TO WS-S-COURSE-COUNT(WS-STUDENT-LGHT)
 
                WHEN 2
-                 ADD 1 TO WS-COURSE-LGHT
+                 MOVE SPACES TO WS-DERNIER-ENR-INFO
+                 STRING "ENR #" WS-TOTAL-REC-COUNT
+                     " TYPE=2 COURS " R-LABEL
+                     DELIMITED BY SIZE INTO WS-DERNIER-ENR-INFO
+                 END-STRING
+                 IF WS-S-COURSE-COUNT(WS-STUDENT-LGHT) >= 20
+                     DISPLAY "*** TROP DE COURS (MAX 20) - ELEVE: "
+                         WS-S-LASTNAME(WS-STUDENT-LGHT)
+                         " COURS IGNORE: " R-LABEL
+                 ELSE
+                 ADD 1 TO WS-S-COURSE-COUNT(WS-STUDENT-LGHT)
       * Stockage cours ds position correspondante de l’étudiant courant
-                 MOVE R-LABEL 
-                     TO WS-C-LABEL(WS-STUDENT-LGHT WS-COURSE-LGHT)
-                 MOVE R-COEF 
-                     TO WS-C-COEF(WS-STUDENT-LGHT WS-COURSE-LGHT)
-                 MOVE R-GRADE 
-                     TO WS-C-GRADE(WS-STUDENT-LGHT WS-COURSE-LGHT)
+                 MOVE R-LABEL
+                     TO WS-C-LABEL(WS-STUDENT-LGHT
+                         WS-S-COURSE-COUNT(WS-STUDENT-LGHT))
+                 MOVE R-COEF
+                     TO WS-C-COEF(WS-STUDENT-LGHT
+                         WS-S-COURSE-COUNT(WS-STUDENT-LGHT))
+                 MOVE R-GRADE
+                     TO WS-C-GRADE(WS-STUDENT-LGHT
+                         WS-S-COURSE-COUNT(WS-STUDENT-LGHT))
+                 MOVE R-APPRECIATION
+                     TO WS-C-APPRECIATION(WS-STUDENT-LGHT
+                         WS-S-COURSE-COUNT(WS-STUDENT-LGHT))
+
+      * Contrôle de plausibilité : note 00,00-20,00, coef 0,1-9,9.
+      * Une valeur hors borne est signalée et exclue de la moyenne.
+                 MOVE 'Y' TO WS-C-VALID(WS-STUDENT-LGHT
+                         WS-S-COURSE-COUNT(WS-STUDENT-LGHT))
+                 IF R-GRADE > 20,00
+                   OR R-COEF < 0,1 OR R-COEF > 9,9
+                     MOVE 'N' TO WS-C-VALID(WS-STUDENT-LGHT
+                         WS-S-COURSE-COUNT(WS-STUDENT-LGHT))
+                     DISPLAY "*** NOTE/COEF INVALIDE - ELEVE: "
+                         WS-S-LASTNAME(WS-STUDENT-LGHT)
+                         " COURS: " R-LABEL
+                         " COEF: " R-COEF " NOTE: " R-GRADE
+                 END-IF
+                 END-IF
+
+               WHEN 3
+      * Enregistrement d'en-tête (un seul par lot, lu une fois) :
+      * établissement, classe, trimestre, date - repris sur le bulletin
+                 MOVE R-H-SCHOOL TO WS-H-SCHOOL
+                 MOVE R-H-CLASS  TO WS-H-CLASS
+                 MOVE R-H-TERM   TO WS-H-TERM
+                 MOVE R-H-DATE   TO WS-H-DATE
+                 MOVE "ENR - TYPE=3 EN-TETE" TO WS-DERNIER-ENR-INFO
 
              END-EVALUATE
          END-READ
+         PERFORM 0130-VERIFIER-STATUT-INPUT-DEB
+             THRU 0130-VERIFIER-STATUT-INPUT-FIN
        END-PERFORM.
        CLOSE F-INPUT.
        0100-LIRE-FICHIER-FIN.
 
 
+      *****************************************************************
+      *
+      *****************************************************************
+       0110-LIRE-CHECKPOINT-DEB.
+      *****************************************************************
+      * Relit le checkpoint d'un run antérieur s'il existe, pour savoir
+      * combien de bulletins ont déjà été écrits dans output.dat et
+      * peuvent être passés. La reprise n'est honorée que si ce
+      * checkpoint porte l'indicateur 'I' (run précédent interrompu) -
+      * un checkpoint marqué 'C' (run précédent terminé normalement) ou
+      * absent (premier run) démarre un run normal depuis le début.
+      *****************************************************************
+           MOVE 0 TO WS-CKPT-SKIP-COUNT.
+           MOVE 'N' TO WS-CKPT-VALID-SWITCH.
+           OPEN INPUT F-CHECKPOINT.
+           IF F-CHECKPOINT-STATUS-OK
+               READ F-CHECKPOINT
+                   NOT AT END
+                       IF CK-RUN-INCOMPLETE
+                           MOVE CK-STUDENT-COUNT TO WS-CKPT-SKIP-COUNT
+                           MOVE CK-LASTNAME TO WS-CKPT-CHECK-LASTNAME
+                           MOVE CK-FIRSTNAME TO WS-CKPT-CHECK-FIRSTNAME
+                           MOVE 'Y' TO WS-CKPT-VALID-SWITCH
+                           DISPLAY "REPRISE APRES " WS-CKPT-SKIP-COUNT
+                               " BULLETIN(S) DEJA ECRIT(S) ("
+                               CK-LASTNAME " " CK-FIRSTNAME ")"
+                       ELSE
+                           DISPLAY "TRIMESTRE PRECEDENT TERMINE "
+                               "NORMALEMENT - PAS DE REPRISE"
+                       END-IF
+               END-READ
+               CLOSE F-CHECKPOINT
+           END-IF.
+           0110-LIRE-CHECKPOINT-FIN.
+
+
+      *****************************************************************
+      *
+      *****************************************************************
+       0120-SAUVER-CHECKPOINT-DEB.
+      *****************************************************************
+      * Ecrit l'état courant (nombre de bulletins écrits, nom du
+      * dernier étudiant traité, indicateur de run complet ou non) dans
+      * checkpoint.dat, en remplacement du précédent. Les valeurs à
+      * sauvegarder sont fixées par l'appelant dans WS-CKPT-SAVE-COUNT /
+      * WS-CKPT-SAVE-LASTNAME / WS-CKPT-SAVE-FIRSTNAME / WS-CKPT-RUN-
+      * STATUS avant le PERFORM, ce paragraphe étant appelé aussi bien
+      * après chaque bulletin (WS-IDX-S en cours) qu'en fin de run.
+      *****************************************************************
+           OPEN OUTPUT F-CHECKPOINT.
+           MOVE WS-CKPT-SAVE-COUNT TO CK-STUDENT-COUNT.
+           MOVE WS-CKPT-SAVE-LASTNAME TO CK-LASTNAME.
+           MOVE WS-CKPT-SAVE-FIRSTNAME TO CK-FIRSTNAME.
+           MOVE WS-CKPT-RUN-STATUS TO CK-COMPLETE-FLAG.
+           WRITE REC-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+           0120-SAUVER-CHECKPOINT-FIN.
+
+
+      *****************************************************************
+      *
+      *****************************************************************
+       0130-VERIFIER-STATUT-INPUT-DEB.
+      *****************************************************************
+      * Contrôle le statut d'input.dat après chaque OPEN/READ. '00' et
+      * '10' (fin de fichier) sont des statuts normaux. Tout autre code
+      * (fichier introuvable, erreur d'E/S permanente, enregistrement
+      * de longueur invalide, ...) arrête proprement le run avec un
+      * message identifiant le code et le dernier enregistrement lu.
+      *****************************************************************
+           IF F-INPUT-STATUS-OK OR F-INPUT-STATUS-EOF
+               CONTINUE
+           ELSE
+               DISPLAY "*** ERREUR SUR INPUT.DAT - STATUT: "
+                   F-INPUT-STATUS
+               IF F-INPUT-STATUS-NOFILE
+                   DISPLAY "*** CAUSE PROBABLE: FICHIER INTROUVABLE"
+               END-IF
+               IF F-INPUT-STATUS-IOERR
+                   DISPLAY "*** CAUSE PROBABLE: ERREUR D'E/S PERMANENTE"
+               END-IF
+               IF F-INPUT-STATUS-LENERR
+                   DISPLAY "*** CAUSE PROBABLE: LONGUEUR ENR. INVALIDE"
+               END-IF
+               DISPLAY "*** DERNIER ENREGISTREMENT LU: "
+                   WS-DERNIER-ENR-INFO
+               DISPLAY "*** ARRET DU TRAITEMENT"
+               CLOSE F-INPUT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           0130-VERIFIER-STATUT-INPUT-FIN.
+
+
+      *****************************************************************
+      *
+      *****************************************************************
+       0140-LIRE-PREVTERM-DEB.
+      *****************************************************************
+      * Charge dans WS-PREV-TERM-T les moyennes du trimestre précédent
+      * si prevterm.dat existe (absence du fichier = pas de comparatif,
+      * ce n'est pas une erreur - il n'y a simplement pas de trimestre
+      * antérieur, p.ex. premier trimestre de l'année).
+      *****************************************************************
+           MOVE 0 TO WS-PREV-LGHT.
+           MOVE 'N' TO WS-TREND-SWITCH.
+           OPEN INPUT F-PREVTERM.
+           IF F-PREVTERM-STATUS-OK
+               MOVE 'Y' TO WS-TREND-SWITCH
+               PERFORM UNTIL F-PREVTERM-STATUS-EOF
+                   READ F-PREVTERM
+                       NOT AT END
+                           ADD 1 TO WS-PREV-LGHT
+                           MOVE R-PT-LASTNAME
+                               TO WS-PT-LASTNAME(WS-PREV-LGHT)
+                           MOVE R-PT-FIRSTNAME
+                               TO WS-PT-FIRSTNAME(WS-PREV-LGHT)
+                           MOVE R-PT-AVERAGE
+                               TO WS-PT-AVERAGE(WS-PREV-LGHT)
+                   END-READ
+               END-PERFORM
+               CLOSE F-PREVTERM
+               DISPLAY "COMPARATIF ACTIVE - " WS-PREV-LGHT
+                   " ETUDIANT(S) DU TRIMESTRE PRECEDENT"
+           END-IF.
+           0140-LIRE-PREVTERM-FIN.
+
+
+      *****************************************************************
+      *
+      *****************************************************************
+       0150-SAUVER-PREVTERM-DEB.
+      *****************************************************************
+      * Ecrit dans prevterm.dat la moyenne de chaque étudiant de ce
+      * trimestre, en remplacement du fichier précédent, pour servir de
+      * comparatif au run suivant.
+      *****************************************************************
+           OPEN OUTPUT F-PREVTERM.
+           PERFORM VARYING WS-IDX-S FROM 1 BY 1
+                   UNTIL WS-IDX-S > WS-STUDENT-LGHT
+               MOVE WS-S-LASTNAME(WS-IDX-S)  TO R-PT-LASTNAME
+               MOVE WS-S-FIRSTNAME(WS-IDX-S) TO R-PT-FIRSTNAME
+               MOVE WS-S-AVERAGE(WS-IDX-S)   TO R-PT-AVERAGE
+               WRITE REC-PREVTERM
+           END-PERFORM.
+           CLOSE F-PREVTERM.
+           0150-SAUVER-PREVTERM-FIN.
+
+
       *****************************************************************
       *
       *****************************************************************
@@ -223,12 +629,14 @@
 
       * Parcours des cours pour cet étudiant
        PERFORM VARYING WS-IDX-C FROM 1 BY 1
-               UNTIL WS-IDX-C > WS-COURSE-LGHT
+               UNTIL WS-IDX-C > WS-S-COURSE-COUNT(WS-IDX-S)
 
                 DISPLAY "Course " WS-IDX-C " for Student " WS-IDX-S ":"
                 DISPLAY "Course Label: " WS-C-LABEL(WS-IDX-S WS-IDX-C)
                 DISPLAY "Coefficient: " WS-C-COEF(WS-IDX-S WS-IDX-C)
                 DISPLAY "Grade: " WS-C-GRADE(WS-IDX-S WS-IDX-C)
+                DISPLAY "Appreciation: "
+                    WS-C-APPRECIATION(WS-IDX-S WS-IDX-C)
 
        END-PERFORM
        END-PERFORM.
@@ -257,12 +665,15 @@
 
       * Boucle sur les cours de l'étudiant concerné 
            PERFORM VARYING WS-IDX-C FROM 1 BY 1
-                   UNTIL WS-IDX-C > WS-COURSE-LGHT
+                   UNTIL WS-IDX-C > WS-S-COURSE-COUNT(WS-IDX-S)
 
-      * Calcul somme pondérée : grade * coef et ajout ce produit 
+      * Les cours hors bornes (cf. 0100) ne comptent pas dans la moy.
+             IF WS-C-IS-VALID(WS-IDX-S WS-IDX-C)
+
+      * Calcul somme pondérée : grade * coef et ajout ce produit
       * à la somme pondérée
                COMPUTE WS-SUM-PONDEREE = WS-SUM-PONDEREE +
-                   (WS-C-GRADE(WS-IDX-S WS-IDX-C) * 
+                   (WS-C-GRADE(WS-IDX-S WS-IDX-C) *
                     WS-C-COEF(WS-IDX-S WS-IDX-C))
                     DISPLAY "SUM PONDEREE" WS-SUM-PONDEREE
 
@@ -271,6 +682,8 @@
                    WS-C-COEF(WS-IDX-S WS-IDX-C)
                    DISPLAY "SUM COEF" WS-SUM-COEF
 
+             END-IF
+
            END-PERFORM
 
       * Si l’étudiant a au moins un coefficient (évite division par 0)
@@ -286,11 +699,335 @@
                MOVE 0 TO WS-S-AVERAGE(WS-IDX-S)
            END-IF
 
+      * Détermination de la mention correspondant à la moyenne obtenue
+           EVALUATE TRUE
+               WHEN WS-S-AVERAGE(WS-IDX-S) >= 16,00
+                   MOVE "FELICITATIONS" TO WS-S-MENTION(WS-IDX-S)
+               WHEN WS-S-AVERAGE(WS-IDX-S) >= 14,00
+                   MOVE "COMPLIMENTS" TO WS-S-MENTION(WS-IDX-S)
+               WHEN WS-S-AVERAGE(WS-IDX-S) >= 12,00
+                   MOVE "ENCOURAGEMENTS" TO WS-S-MENTION(WS-IDX-S)
+               WHEN WS-S-AVERAGE(WS-IDX-S) < 8,00
+                   MOVE "AVERTISSEMENT" TO WS-S-MENTION(WS-IDX-S)
+               WHEN OTHER
+                   MOVE SPACES TO WS-S-MENTION(WS-IDX-S)
+           END-EVALUATE
+
            DISPLAY "ELEVE " WS-S-LASTNAME(WS-IDX-S)
            DISPLAY "MOYENNE " WS-S-AVERAGE(WS-IDX-S)
+           DISPLAY "MENTION " WS-S-MENTION(WS-IDX-S)
        END-PERFORM.
 
        0300-CALCUL-MOY-ETUDIANT-FIN.
 
 
+      *****************************************************************
+      *
+      *****************************************************************
+       0350-CLASSEMENT-DEB.
+      *****************************************************************
+      * Calcule, une fois toutes les moyennes connues :
+      * - le rang de chaque étudiant dans la classe (1 = meilleure moy.)
+      * - la moyenne, le mini et le maxi de la classe
+      *****************************************************************
+           MOVE 0 TO WS-CLASS-SUM.
+           MOVE 0 TO WS-CLASS-MAX.
+           MOVE 99,99 TO WS-CLASS-MIN.
+
+           PERFORM VARYING WS-IDX-S FROM 1 BY 1
+                   UNTIL WS-IDX-S > WS-STUDENT-LGHT
+
+      * Le rang = 1 + nombre d'étudiants ayant une moyenne strictement
+      * supérieure (ex aequo => même rang)
+               MOVE 1 TO WS-S-RANK(WS-IDX-S)
+               PERFORM VARYING WS-IDX-S2 FROM 1 BY 1
+                       UNTIL WS-IDX-S2 > WS-STUDENT-LGHT
+                   IF WS-S-AVERAGE(WS-IDX-S2) > WS-S-AVERAGE(WS-IDX-S)
+                       ADD 1 TO WS-S-RANK(WS-IDX-S)
+                   END-IF
+               END-PERFORM
+
+               ADD WS-S-AVERAGE(WS-IDX-S) TO WS-CLASS-SUM
+               IF WS-S-AVERAGE(WS-IDX-S) > WS-CLASS-MAX
+                   MOVE WS-S-AVERAGE(WS-IDX-S) TO WS-CLASS-MAX
+               END-IF
+               IF WS-S-AVERAGE(WS-IDX-S) < WS-CLASS-MIN
+                   MOVE WS-S-AVERAGE(WS-IDX-S) TO WS-CLASS-MIN
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-STUDENT-LGHT NOT = 0
+               COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                   WS-CLASS-SUM / WS-STUDENT-LGHT
+           ELSE
+               MOVE 0 TO WS-CLASS-AVERAGE
+               MOVE 0 TO WS-CLASS-MIN
+           END-IF.
+
+           DISPLAY "MOYENNE DE CLASSE " WS-CLASS-AVERAGE.
+           DISPLAY "MINI CLASSE " WS-CLASS-MIN.
+           DISPLAY "MAXI CLASSE " WS-CLASS-MAX.
+
+           0350-CLASSEMENT-FIN.
+
+
+      *****************************************************************
+      *
+      *****************************************************************
+       0400-ECRIRE-BULLETIN-DEB.
+      *****************************************************************
+      * Construit et écrit dans F-OUTPUT le bulletin imprimable :
+      * pour chaque étudiant, une ligne d'identité, une ligne par cours
+      * et une ligne de moyenne. Un enregistrement F-OUTPUT = une ligne.
+      *****************************************************************
+      * Reprise valable (run précédent interrompu, position toujours
+      * dans les bornes du fichier relu, ET dernier étudiant traité
+      * toujours au même rang qu'au moment du crash - sinon input.dat a
+      * changé entre-temps et une reprise écrirait le bulletin du
+      * mauvais étudiant) : on complète output.dat sans réécrire les
+      * bulletins déjà produits ; sinon, run normal depuis le début.
+           IF WS-CKPT-RESUME-VALID
+             AND WS-CKPT-SKIP-COUNT > 0
+             AND WS-CKPT-SKIP-COUNT <= WS-STUDENT-LGHT
+             AND WS-S-LASTNAME(WS-CKPT-SKIP-COUNT)
+                 = WS-CKPT-CHECK-LASTNAME
+             AND WS-S-FIRSTNAME(WS-CKPT-SKIP-COUNT)
+                 = WS-CKPT-CHECK-FIRSTNAME
+               OPEN EXTEND F-OUTPUT
+               COMPUTE WS-IDX-S-START = WS-CKPT-SKIP-COUNT + 1
+           ELSE
+               IF WS-CKPT-RESUME-VALID
+                   DISPLAY "*** REPRISE IGNOREE - INPUT.DAT A CHANGE "
+                       "DEPUIS LE CHECKPOINT - RUN COMPLET RELANCE"
+               END-IF
+               OPEN OUTPUT F-OUTPUT
+               MOVE 1 TO WS-IDX-S-START
+           END-IF.
+           MOVE "OUVERTURE OUTPUT.DAT" TO WS-DERNIERE-LIGNE-SORTIE.
+           PERFORM 0405-VERIFIER-STATUT-OUTPUT-DEB
+               THRU 0405-VERIFIER-STATUT-OUTPUT-FIN.
+
+           PERFORM VARYING WS-IDX-S FROM WS-IDX-S-START BY 1
+                   UNTIL WS-IDX-S > WS-STUDENT-LGHT
+
+      * En-tête du lot repris en tête de chaque section étudiant
+               MOVE SPACES TO REC-F-OUTPUT
+               STRING "ETABLISSEMENT: " WS-H-SCHOOL "  CLASSE: "
+                   WS-H-CLASS "  TRIMESTRE: " WS-H-TERM
+                   "  DATE: " WS-H-DATE
+                   DELIMITED BY SIZE INTO REC-F-OUTPUT
+               END-STRING
+               WRITE REC-F-OUTPUT
+               MOVE "LIGNE EN-TETE - ELEVE: "
+                   TO WS-DERNIERE-LIGNE-SORTIE
+               PERFORM 0405-VERIFIER-STATUT-OUTPUT-DEB
+                   THRU 0405-VERIFIER-STATUT-OUTPUT-FIN
+
+               MOVE WS-S-AGE(WS-IDX-S) TO WS-E-AGE
+               MOVE SPACES TO REC-F-OUTPUT
+               STRING "ELEVE: " WS-S-LASTNAME(WS-IDX-S) " "
+                   WS-S-FIRSTNAME(WS-IDX-S) "  AGE: " WS-E-AGE
+                   DELIMITED BY SIZE INTO REC-F-OUTPUT
+               END-STRING
+               WRITE REC-F-OUTPUT
+               STRING "LIGNE ELEVE: " WS-S-LASTNAME(WS-IDX-S)
+                   DELIMITED BY SIZE INTO WS-DERNIERE-LIGNE-SORTIE
+               END-STRING
+               PERFORM 0405-VERIFIER-STATUT-OUTPUT-DEB
+                   THRU 0405-VERIFIER-STATUT-OUTPUT-FIN
+
+               PERFORM VARYING WS-IDX-C FROM 1 BY 1
+                       UNTIL WS-IDX-C > WS-S-COURSE-COUNT(WS-IDX-S)
+
+                   MOVE WS-C-COEF(WS-IDX-S WS-IDX-C) TO WS-E-COEF
+                   MOVE WS-C-GRADE(WS-IDX-S WS-IDX-C) TO WS-E-GRADE
+                   MOVE SPACES TO WS-E-INVALID-MARK
+                   IF NOT WS-C-IS-VALID(WS-IDX-S WS-IDX-C)
+                       MOVE "  (INVALIDE - EXCLU)" TO WS-E-INVALID-MARK
+                   END-IF
+                   MOVE SPACES TO REC-F-OUTPUT
+                   STRING "   " WS-C-LABEL(WS-IDX-S WS-IDX-C)
+                       "  COEF: " WS-E-COEF "  NOTE: " WS-E-GRADE
+                       WS-E-INVALID-MARK
+                       "  APPRECIATION: "
+                       WS-C-APPRECIATION(WS-IDX-S WS-IDX-C)
+                       DELIMITED BY SIZE INTO REC-F-OUTPUT
+                   END-STRING
+                   WRITE REC-F-OUTPUT
+                   STRING "LIGNE COURS: " WS-S-LASTNAME(WS-IDX-S)
+                       " " WS-C-LABEL(WS-IDX-S WS-IDX-C)
+                       DELIMITED BY SIZE INTO WS-DERNIERE-LIGNE-SORTIE
+                   END-STRING
+                   PERFORM 0405-VERIFIER-STATUT-OUTPUT-DEB
+                       THRU 0405-VERIFIER-STATUT-OUTPUT-FIN
+
+               END-PERFORM
+
+               MOVE WS-S-AVERAGE(WS-IDX-S) TO WS-E-AVERAGE
+               MOVE SPACES TO REC-F-OUTPUT
+               STRING "   MOYENNE GENERALE: " WS-E-AVERAGE
+                   "  MENTION: " WS-S-MENTION(WS-IDX-S)
+                   DELIMITED BY SIZE INTO REC-F-OUTPUT
+               END-STRING
+               WRITE REC-F-OUTPUT
+               STRING "LIGNE MOYENNE: " WS-S-LASTNAME(WS-IDX-S)
+                   DELIMITED BY SIZE INTO WS-DERNIERE-LIGNE-SORTIE
+               END-STRING
+               PERFORM 0405-VERIFIER-STATUT-OUTPUT-DEB
+                   THRU 0405-VERIFIER-STATUT-OUTPUT-FIN
+
+               IF WS-TREND-ENABLED
+                   PERFORM 0500-ECRIRE-TENDANCE-DEB
+                       THRU 0500-ECRIRE-TENDANCE-FIN
+               END-IF
+
+               MOVE WS-S-RANK(WS-IDX-S) TO WS-E-RANK
+               MOVE SPACES TO REC-F-OUTPUT
+               STRING "   RANG DANS LA CLASSE: " WS-E-RANK
+                   " / " WS-STUDENT-LGHT
+                   DELIMITED BY SIZE INTO REC-F-OUTPUT
+               END-STRING
+               WRITE REC-F-OUTPUT
+               STRING "LIGNE RANG: " WS-S-LASTNAME(WS-IDX-S)
+                   DELIMITED BY SIZE INTO WS-DERNIERE-LIGNE-SORTIE
+               END-STRING
+               PERFORM 0405-VERIFIER-STATUT-OUTPUT-DEB
+                   THRU 0405-VERIFIER-STATUT-OUTPUT-FIN
+
+      * Point de reprise après ce bulletin complet : en cas d'arrêt
+      * juste après, le run suivant reprendra à l'étudiant suivant
+               MOVE WS-IDX-S TO WS-CKPT-SAVE-COUNT
+               MOVE WS-S-LASTNAME(WS-IDX-S) TO WS-CKPT-SAVE-LASTNAME
+               MOVE WS-S-FIRSTNAME(WS-IDX-S) TO WS-CKPT-SAVE-FIRSTNAME
+               MOVE 'I' TO WS-CKPT-RUN-STATUS
+               PERFORM 0120-SAUVER-CHECKPOINT-DEB
+                   THRU 0120-SAUVER-CHECKPOINT-FIN
+
+           END-PERFORM.
+
+           MOVE WS-CLASS-AVERAGE TO WS-E-CLASS-AVERAGE
+           MOVE WS-CLASS-MIN TO WS-E-CLASS-MIN
+           MOVE WS-CLASS-MAX TO WS-E-CLASS-MAX
+           MOVE SPACES TO REC-F-OUTPUT
+           STRING "MOYENNE DE CLASSE: " WS-E-CLASS-AVERAGE
+               "  MINI: " WS-E-CLASS-MIN "  MAXI: " WS-E-CLASS-MAX
+               DELIMITED BY SIZE INTO REC-F-OUTPUT
+           END-STRING
+           WRITE REC-F-OUTPUT.
+           MOVE "LIGNE MOYENNE DE CLASSE" TO WS-DERNIERE-LIGNE-SORTIE.
+           PERFORM 0405-VERIFIER-STATUT-OUTPUT-DEB
+               THRU 0405-VERIFIER-STATUT-OUTPUT-FIN.
+
+      * Bulletin entièrement écrit : le checkpoint est marqué 'C' pour
+      * que le prochain run (trimestre suivant ou simple relance après
+      * un run déjà terminé) ne soit pas pris pour une reprise.
+           MOVE WS-STUDENT-LGHT TO WS-CKPT-SAVE-COUNT.
+           IF WS-STUDENT-LGHT > 0
+               MOVE WS-S-LASTNAME(WS-STUDENT-LGHT)
+                   TO WS-CKPT-SAVE-LASTNAME
+               MOVE WS-S-FIRSTNAME(WS-STUDENT-LGHT)
+                   TO WS-CKPT-SAVE-FIRSTNAME
+           ELSE
+               MOVE SPACES TO WS-CKPT-SAVE-LASTNAME
+               MOVE SPACES TO WS-CKPT-SAVE-FIRSTNAME
+           END-IF.
+           MOVE 'C' TO WS-CKPT-RUN-STATUS.
+           PERFORM 0120-SAUVER-CHECKPOINT-DEB
+               THRU 0120-SAUVER-CHECKPOINT-FIN.
+
+           CLOSE F-OUTPUT.
+           0400-ECRIRE-BULLETIN-FIN.
+
+
+      *****************************************************************
+      *
+      *****************************************************************
+       0405-VERIFIER-STATUT-OUTPUT-DEB.
+      *****************************************************************
+      * Contrôle le statut d'output.dat après l'OPEN et après chaque
+      * WRITE. Tout code différent de '00' (disque plein, périphérique
+      * non disponible, longueur d'enregistrement invalide, ...) arrête
+      * proprement le run avec un message identifiant le code et la
+      * dernière ligne que l'on tentait d'écrire.
+      *****************************************************************
+           IF F-OUTPUT-STATUS-OK
+               CONTINUE
+           ELSE
+               DISPLAY "*** ERREUR SUR OUTPUT.DAT - STATUT: "
+                   F-OUTPUT-STATUS
+               IF F-OUTPUT-STATUS-IOERR
+                   DISPLAY "*** CAUSE PROBABLE: ERREUR D'E/S PERMANENTE"
+               END-IF
+               IF F-OUTPUT-STATUS-LENERR
+                   DISPLAY "*** CAUSE PROBABLE: LONGUEUR ENR. INVALIDE"
+               END-IF
+               DISPLAY "*** DERNIERE LIGNE CONCERNEE: "
+                   WS-DERNIERE-LIGNE-SORTIE
+               DISPLAY "*** ARRET DU TRAITEMENT"
+               CLOSE F-OUTPUT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           0405-VERIFIER-STATUT-OUTPUT-FIN.
+
+
+      *****************************************************************
+      *
+      *****************************************************************
+       0500-ECRIRE-TENDANCE-DEB.
+      *****************************************************************
+      * Recherche l'étudiant courant (WS-IDX-S) dans les moyennes du
+      * trimestre précédent (par nom) et écrit une ligne de comparatif :
+      * moyenne précédente et écart (hausse/baisse/stable) avec ce
+      * trimestre. N'est appelée que si WS-TREND-ENABLED (req 0140).
+      *****************************************************************
+           MOVE 'N' TO WS-PT-FOUND-SWITCH.
+           PERFORM VARYING WS-IDX-PT FROM 1 BY 1
+                   UNTIL WS-IDX-PT > WS-PREV-LGHT OR WS-PT-FOUND
+               IF WS-PT-LASTNAME(WS-IDX-PT) = WS-S-LASTNAME(WS-IDX-S)
+                 AND WS-PT-FIRSTNAME(WS-IDX-PT)
+                     = WS-S-FIRSTNAME(WS-IDX-S)
+                   MOVE 'Y' TO WS-PT-FOUND-SWITCH
+                   MOVE WS-PT-AVERAGE(WS-IDX-PT) TO WS-PT-PRIOR-AVERAGE
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           IF WS-PT-FOUND
+               COMPUTE WS-PT-DELTA =
+                   WS-S-AVERAGE(WS-IDX-S) - WS-PT-PRIOR-AVERAGE
+               MOVE WS-PT-PRIOR-AVERAGE TO WS-E-PT-PRIOR-AVERAGE
+               MOVE WS-PT-DELTA TO WS-E-PT-DELTA
+               EVALUATE TRUE
+                   WHEN WS-PT-DELTA > 0
+                       STRING "   TENDANCE: EN HAUSSE (TRIM. PRECEDENT:"
+                           " " WS-E-PT-PRIOR-AVERAGE
+                           "  ECART: " WS-E-PT-DELTA ")"
+                           DELIMITED BY SIZE INTO REC-F-OUTPUT
+                       END-STRING
+                   WHEN WS-PT-DELTA < 0
+                       STRING "   TENDANCE: EN BAISSE (TRIM. PRECEDENT:"
+                           " " WS-E-PT-PRIOR-AVERAGE
+                           "  ECART: " WS-E-PT-DELTA ")"
+                           DELIMITED BY SIZE INTO REC-F-OUTPUT
+                       END-STRING
+                   WHEN OTHER
+                       STRING "   TENDANCE: STABLE (TRIM. PRECEDENT: "
+                           WS-E-PT-PRIOR-AVERAGE ")"
+                           DELIMITED BY SIZE INTO REC-F-OUTPUT
+                       END-STRING
+               END-EVALUATE
+           ELSE
+               STRING "   TENDANCE: PAS DE DONNEES TRIMESTRE PRECEDENT"
+                   DELIMITED BY SIZE INTO REC-F-OUTPUT
+               END-STRING
+           END-IF.
+           WRITE REC-F-OUTPUT.
+           STRING "LIGNE TENDANCE: " WS-S-LASTNAME(WS-IDX-S)
+               DELIMITED BY SIZE INTO WS-DERNIERE-LIGNE-SORTIE
+           END-STRING.
+           PERFORM 0405-VERIFIER-STATUT-OUTPUT-DEB
+               THRU 0405-VERIFIER-STATUT-OUTPUT-FIN.
+           0500-ECRIRE-TENDANCE-FIN.
 
